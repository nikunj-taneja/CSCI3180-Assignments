@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   STATEMENT.
+       AUTHOR.       NIKUNJ TANEJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-SORTED-FILE ASSIGN TO "transSorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TS-FS.
+           SELECT STATEMENT-FILE ASSIGN TO "statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01  MASTER-RECORD.
+           05 ACC-NAME PIC X(20).
+           05 ACC      PIC 9(16).
+           05 PWD      PIC 9(6).
+           05 SIG      PIC X.
+           05 BAL      PIC 9(15).
+
+       FD TRANS-SORTED-FILE.
+       01 TRANS-SORTED-RECORD.
+           05 ACC-SORTED       PIC 9(16).
+           05 OP-SORTED        PIC A.
+           05 AMT-SORTED       PIC 9(7).
+           05 TERM-SORTED      PIC X(3).
+           05 TS-DATE-SORTED   PIC 9(8).
+           05 TS-TIME-SORTED   PIC 9(6).
+
+       FD STATEMENT-FILE.
+       01 STMT-HEADER-RECORD.
+           05 NAME-LABEL PIC X(6).
+           05 NAME-STMT  PIC X(20).
+           05 ACC-LABEL  PIC X(17).
+           05 ACC-STMT   PIC 9(16).
+           05 BAL-LABEL  PIC X(10).
+           05 BAL-STMT   PIC 9(15).
+       01 STMT-ENTRY-RECORD.
+           05 DATE-LABEL PIC X(6).
+           05 DATE-STMT  PIC 9(8).
+           05 TIME-LABEL PIC X(7).
+           05 TIME-STMT  PIC 9(6).
+           05 OP-LABEL   PIC X(7).
+           05 OP-STMT    PIC X.
+           05 AMT-LABEL  PIC X(9).
+           05 AMT-STMT   PIC 9(9)V99.
+           05 RUN-LABEL  PIC X(16).
+           05 RUN-STMT   PIC S9(9)V99.
+       01 STMT-CLOSING-RECORD.
+           05 CLOSING-LABEL PIC X(17).
+           05 CLOSING-BAL   PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+       01 ACC-INPUT PIC X(16).
+       01 WS-MASTER-EOF PIC X VALUE 'N'.
+       01 WS-FOUND PIC X VALUE 'N'.
+       01 WS-NAME-FOUND PIC X(20).
+       01 WS-BAL-FOUND PIC 9(15).
+       01 WS-TS-FS PIC XX.
+       01 WS-TS-EOF PIC X VALUE 'N'.
+       01 WS-RUNNING-TOTAL PIC S9(9)V99 VALUE 0.
+       01 WS-ENTRY-AMT PIC 9(9)V99.
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY "##############################################".
+           DISPLAY "##   Gringotts Wizarding Bank - Statements   ##".
+           DISPLAY "##############################################".
+           GO TO ACCOUNT-PROMPT.
+
+       ACCOUNT-PROMPT.
+           DISPLAY "=> ACCOUNT NUMBER (16 DIGITS)"
+           ACCEPT ACC-INPUT FROM SYSIN
+
+           IF ACC-INPUT NOT NUMERIC THEN
+           DISPLAY "=> ACCOUNT NUMBER MUST BE EXACTLY 16 DIGITS"
+           GO TO ACCOUNT-PROMPT
+           END-IF.
+
+           PERFORM FIND-ACCOUNT.
+           IF WS-FOUND NOT = 'Y' THEN
+           DISPLAY "=> ACCOUNT NOT FOUND"
+           STOP RUN
+           END-IF.
+
+           PERFORM WRITE-STATEMENT.
+           DISPLAY "=> STATEMENT WRITTEN TO statement.txt".
+           STOP RUN.
+
+       FIND-ACCOUNT.
+           MOVE 'N' TO WS-FOUND.
+           MOVE 'N' TO WS-MASTER-EOF.
+           OPEN INPUT MASTER-FILE.
+           PERFORM FIND-ACCOUNT-STEP
+               UNTIL WS-MASTER-EOF = 'Y' OR WS-FOUND = 'Y'.
+           CLOSE MASTER-FILE.
+
+       FIND-ACCOUNT-STEP.
+           READ MASTER-FILE AT END MOVE 'Y' TO WS-MASTER-EOF.
+           IF WS-MASTER-EOF NOT = 'Y' AND ACC = ACC-INPUT THEN
+           MOVE 'Y' TO WS-FOUND
+           MOVE ACC-NAME TO WS-NAME-FOUND
+           MOVE BAL TO WS-BAL-FOUND
+           END-IF.
+
+       WRITE-STATEMENT.
+      *    HEADER LINE FOLLOWS THE SAME LABELED LAYOUT AS
+      *    NEG-REPORT-RECORD IN CENTRAL.
+           OPEN OUTPUT STATEMENT-FILE.
+           MOVE "Name: " TO NAME-LABEL.
+           MOVE WS-NAME-FOUND TO NAME-STMT.
+           MOVE " Account Number: " TO ACC-LABEL.
+           MOVE ACC-INPUT TO ACC-STMT.
+           MOVE " Balance: " TO BAL-LABEL.
+           MOVE WS-BAL-FOUND TO BAL-STMT.
+           WRITE STMT-HEADER-RECORD.
+
+           MOVE 0 TO WS-RUNNING-TOTAL.
+           OPEN INPUT TRANS-SORTED-FILE.
+           IF WS-TS-FS = "00" THEN
+           MOVE 'N' TO WS-TS-EOF
+           PERFORM WRITE-ENTRY UNTIL WS-TS-EOF = 'Y'
+           CLOSE TRANS-SORTED-FILE
+           ELSE
+           DISPLAY "=> NO TRANSACTION BATCH FILE FOUND, STATEMENT"
+           DISPLAY "=> WILL SHOW THE CURRENT BALANCE ONLY"
+           END-IF.
+
+           MOVE "Closing Balance: " TO CLOSING-LABEL.
+           MOVE WS-BAL-FOUND TO CLOSING-BAL.
+           WRITE STMT-CLOSING-RECORD.
+           CLOSE STATEMENT-FILE.
+
+       WRITE-ENTRY.
+           READ TRANS-SORTED-FILE AT END MOVE 'Y' TO WS-TS-EOF.
+           IF WS-TS-EOF NOT = 'Y' AND ACC-SORTED = ACC-INPUT THEN
+           MOVE "Date: " TO DATE-LABEL
+           MOVE TS-DATE-SORTED TO DATE-STMT
+           MOVE " Time: " TO TIME-LABEL
+           MOVE TS-TIME-SORTED TO TIME-STMT
+           MOVE " Type: " TO OP-LABEL
+           MOVE OP-SORTED TO OP-STMT
+           MOVE " Amount: " TO AMT-LABEL
+           COMPUTE WS-ENTRY-AMT = AMT-SORTED / 100
+           MOVE WS-ENTRY-AMT TO AMT-STMT
+           IF OP-SORTED = 'D' THEN
+           ADD WS-ENTRY-AMT TO WS-RUNNING-TOTAL
+           ELSE
+           SUBTRACT WS-ENTRY-AMT FROM WS-RUNNING-TOTAL
+           END-IF
+           MOVE " Running Total: " TO RUN-LABEL
+           MOVE WS-RUNNING-TOTAL TO RUN-STMT
+           WRITE STMT-ENTRY-RECORD
+           END-IF.
