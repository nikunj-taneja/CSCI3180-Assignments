@@ -1,16 +1,16 @@
       * CSCI3180 Principles of Programming Languages *
       * --- Declaration --- *
-      * I declare that the assignment here submitted is original except 
-      * for source material explicitly acknowledged. I also acknowledge 
-      * that I am aware of University policy and regulations on honesty 
-      * in academic work, and of the disciplinary guidelines and procedures 
-      * applicable to breaches of such policy and regulations, as contained in 
+      * I declare that the assignment here submitted is original except
+      * for source material explicitly acknowledged. I also acknowledge
+      * that I am aware of University policy and regulations on honesty
+      * in academic work, and of the disciplinary guidelines and procedures
+      * applicable to breaches of such policy and regulations, as contained in
       * the website http://www.cuhk.edu.hk/policy/academichonesty/ *
       * Assignment 1
       * Name : Taneja Nikunj
       * Student ID : 1155123371
       * Email Addr : ntaneja9@cse.cuhk.edu.hk
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   CENTRAL.
        AUTHOR.       NIKUNJ TANEJA.
@@ -19,32 +19,50 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER-FILE ASSIGN TO "master.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FS.
            SELECT UPDATED-MASTER-FILE ASSIGN TO "updatedMaster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UPD-MASTER-FS.
+           SELECT ATM-LIST-FILE ASSIGN TO "atmlist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATMLIST-FS.
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+           SELECT FAILCOUNT-FILE ASSIGN TO "failcount.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAILCOUNT-FS.
+           SELECT FROZEN-FILE ASSIGN TO "frozen.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FROZEN-FS.
+           SELECT TRANS-CONCAT-FILE ASSIGN TO "transConcat.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711-FILE ASSIGN TO "trans711.txt"
+           SELECT TRANS-SORTED ASSIGN TO "transSorted.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713-FILE ASSIGN TO "trans713.txt"
+           SELECT TRANS-SORTED-ARCHIVE ASSIGN TO DYNAMIC
+               WS-TS-ARCHIVE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711-SORTED ASSIGN TO "transSorted711.txt"
+           SELECT NEG-REPORT ASSIGN TO "negReport.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713-SORTED ASSIGN TO "transSorted713.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. 
-           SELECT TRANS-SORTED ASSIGN TO "transSorted.txt"
+           SELECT NEG-RAW-FILE ASSIGN TO "negRaw.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT NEG-REPORT ASSIGN TO "negReport.txt"
+           SELECT NEG-SORTED-FILE ASSIGN TO "negSorted.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TMP-FILE ASSIGN TO tmp. 
-           
-              
+           SELECT NEG-SORT-FILE ASSIGN TO negsrt.
+           SELECT TMP-FILE ASSIGN TO tmp.
+
+
        DATA DIVISION.
        FILE SECTION.
        SD TMP-FILE.
        01 TMP-RECORD.
-           05 ACC-TMP  PIC 9(16).
-           05 OP-TMP   PIC A.
-           05 AMT-TMP  PIC 9(7).
-           05 TS-TMP   PIC 9(5).
+           05 ACC-TMP       PIC 9(16).
+           05 OP-TMP        PIC A.
+           05 AMT-TMP       PIC 9(7).
+           05 TERM-TMP      PIC X(3).
+           05 TS-DATE-TMP   PIC 9(8).
+           05 TS-TIME-TMP   PIC 9(6).
 
        FD MASTER-FILE.
        01  MASTER-RECORD.
@@ -62,161 +80,467 @@
            05 SIG-UPDATED      PIC X.
            05 BAL-UPDATED      PIC 9(15).
 
-       FD TRANS711-FILE.
-       01 TRANS711-RECORD.
-           05 ACC-711  PIC 9(16).
-           05 OP-711   PIC A.
-           05 AMT-711  PIC 9(7).
-           05 TS-711   PIC 9(5).
-
-       FD TRANS713-FILE.
-       01 TRANS713-RECORD.
-           05 ACC-713  PIC 9(16).
-           05 OP-713   PIC A.
-           05 AMT-713  PIC 9(7).
-           05 TS-713   PIC 9(5).
-
-       FD TRANS711-SORTED.
-       01 TRANS711-SORTED-RECORD.
-           05 ACC-711-SORTED  PIC 9(16).
-           05 OP-711-SORTED   PIC A.
-           05 AMT-711-SORTED  PIC 9(7).
-           05 TS-711-SORTED   PIC 9(5).
-
-       FD TRANS713-SORTED.
-       01 TRANS713-SORTED-RECORD.
-           05 ACC-713-SORTED  PIC 9(16).
-           05 OP-713-SORTED   PIC A.
-           05 AMT-713-SORTED  PIC 9(7).
-           05 TS-713-SORTED   PIC 9(5). 
+       FD ATM-LIST-FILE.
+       01 ATM-LIST-RECORD.
+           05 ATM-ID-IN    PIC X(3).
+           05 FILLER       PIC X.
+           05 ATM-FILE-IN  PIC X(30).
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 ACC-T        PIC 9(16).
+           05 OP-T         PIC A.
+           05 AMT-T        PIC 9(7).
+           05 TERM-T       PIC X(3).
+           05 TS-DATE-T    PIC 9(8).
+           05 TS-TIME-T    PIC 9(6).
+
+       FD FAILCOUNT-FILE.
+       01 FAILCOUNT-RECORD.
+           05 ACC-FC    PIC 9(16).
+           05 FILLER    PIC X.
+           05 COUNT-FC  PIC 9(3).
+
+       FD FROZEN-FILE.
+       01 FROZEN-RECORD.
+           05 ACC-FZ    PIC 9(16).
+           05 FILLER    PIC X.
+           05 COUNT-FZ  PIC 9(3).
+           05 FILLER    PIC X.
+           05 TERM-FZ   PIC X(3).
+
+       FD TRANS-CONCAT-FILE.
+       01 TRANS-CONCAT-RECORD.
+           05 ACC-C        PIC 9(16).
+           05 OP-C         PIC A.
+           05 AMT-C        PIC 9(7).
+           05 TERM-C       PIC X(3).
+           05 TS-DATE-C    PIC 9(8).
+           05 TS-TIME-C    PIC 9(6).
 
        FD TRANS-SORTED.
        01 TRANS-SORTED-RECORD.
-           05 ACC-SORTED  PIC 9(16).
-           05 OP-SORTED   PIC A.
-           05 AMT-SORTED  PIC 9(7).
-           05 TS-SORTED   PIC 9(5). 
+           05 ACC-SORTED       PIC 9(16).
+           05 OP-SORTED        PIC A.
+           05 AMT-SORTED       PIC 9(7).
+           05 TERM-SORTED      PIC X(3).
+           05 TS-DATE-SORTED   PIC 9(8).
+           05 TS-TIME-SORTED   PIC 9(6).
+
+       FD TRANS-SORTED-ARCHIVE.
+       01 TRANS-SORTED-ARCHIVE-RECORD.
+           05 ACC-TSA       PIC 9(16).
+           05 OP-TSA        PIC A.
+           05 AMT-TSA       PIC 9(7).
+           05 TERM-TSA      PIC X(3).
+           05 TS-DATE-TSA   PIC 9(8).
+           05 TS-TIME-TSA   PIC 9(6).
 
        FD NEG-REPORT.
        01 NEG-REPORT-RECORD.
-           05 NAME-LABEL PIC X(6).
+           05 RANK-LABEL PIC X(6).
+           05 RANK-NEG   PIC 9(5).
+           05 NAME-LABEL PIC X(7).
            05 NAME-NEG   PIC X(20).
            05 ACC-LABEL  PIC X(17).
            05 ACC-NEG    PIC 9(16).
            05 BAL-LABEL  PIC X(10).
            05 SIG-NEG    PIC X(1).
            05 BAL-NEG    PIC 9(15).
+           05 ATM-LABEL  PIC X(6).
+           05 ATM-NEG    PIC X(3).
+           05 STATUS-LABEL PIC X(9).
+           05 STATUS-NEG   PIC X(7).
+       01 NEG-TOTAL-RECORD.
+           05 TOTAL-LABEL         PIC X(15).
+           05 TOTAL-COUNT-LABEL   PIC X(8).
+           05 TOTAL-COUNT-NEG     PIC 9(5).
+           05 TOTAL-DEFICIT-LABEL PIC X(10).
+           05 TOTAL-DEFICIT-NEG   PIC 9(15).
+       01 NEG-ATM-RECORD.
+           05 ATM-BD-LABEL         PIC X(11).
+           05 ATM-BD-ID            PIC X(3).
+           05 ATM-BD-COUNT-LABEL   PIC X(8).
+           05 ATM-BD-COUNT-NEG     PIC 9(5).
+           05 ATM-BD-DEFICIT-LABEL PIC X(10).
+           05 ATM-BD-DEFICIT-NEG   PIC 9(15).
+
+       FD NEG-RAW-FILE.
+       01 NEG-RAW-RECORD.
+           05 ACC-NR    PIC 9(16).
+           05 NAME-NR   PIC X(20).
+           05 SIG-NR    PIC X.
+           05 BAL-NR    PIC 9(15).
+           05 TERM-NR   PIC X(3).
+           05 STATUS-NR PIC X(7).
+
+       FD NEG-SORTED-FILE.
+       01 NEG-SORTED-RECORD.
+           05 ACC-NS    PIC 9(16).
+           05 NAME-NS   PIC X(20).
+           05 SIG-NS    PIC X.
+           05 BAL-NS    PIC 9(15).
+           05 TERM-NS   PIC X(3).
+           05 STATUS-NS PIC X(7).
+
+       SD NEG-SORT-FILE.
+       01 NEG-SORT-RECORD.
+           05 ACC-NG    PIC 9(16).
+           05 NAME-NG   PIC X(20).
+           05 SIG-NG    PIC X.
+           05 BAL-NG    PIC 9(15).
+           05 TERM-NG   PIC X(3).
+           05 STATUS-NG PIC X(7).
 
 
        WORKING-STORAGE SECTION.
        01 PREV-ACC PIC 9(16).
        01 DELTA PIC S9(20) VALUES 0.
        01 NEW-BAL PIC S9(20) VALUES 0.
-       
+
+      *    DATA-DRIVEN ATM/TERMINAL TABLE, LOADED FROM atmlist.txt.
+      *    ADDING A NEW ATM IS A DATA CHANGE TO atmlist.txt: EACH
+      *    TERMINAL'S RAW TRANSACTION FILE IS COPIED INTO
+      *    transConcat.txt AND THE WHOLE BATCH IS SORTED ONCE,
+      *    INSTEAD OF A SEPARATE PAIRWISE MERGE PER TERMINAL.
+       01 WS-ATMLIST-FS PIC XX.
+       01 WS-MASTER-FS PIC XX.
+       01 WS-UPD-MASTER-FS PIC XX.
+       01 WS-TRANS-FS PIC XX.
+       01 WS-TRANS-FILENAME PIC X(30).
+       01 WS-ATM-EOF PIC X VALUE 'N'.
+       01 WS-ATM-COUNT PIC 9(3) VALUE 0.
+       01 WS-ATM-IX PIC 9(3) VALUE 0.
+       01 WS-COPY-EOF PIC X VALUE 'N'.
+       01 ATM-TABLE.
+           05 ATM-ENTRY OCCURS 20 TIMES.
+               10 ATM-ID   PIC X(3).
+               10 ATM-FILE PIC X(30).
+
+      *    RUN VERIFICATION AND ARCHIVAL OF THE BATCH INPUT FILES.
+      *    ARCHIVING ONLY HAPPENS AFTER updatedMaster.txt IS
+      *    CONFIRMED TO HOLD EXACTLY AS MANY RECORDS AS master.txt
+      *    HAD, SO A RUN THAT DIES PARTWAY THROUGH NEVER LOSES
+      *    UNCONSUMED TRANSACTIONS.
+       01 WS-MASTER-COUNT PIC 9(9) VALUE 0.
+       01 WS-UPDATED-COUNT PIC 9(9) VALUE 0.
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-ARCHIVE-IX PIC 9(3) VALUE 0.
+       01 WS-OLD-NAME PIC X(30).
+       01 WS-NEW-NAME PIC X(41).
+       01 WS-TS-ARCHIVE-NAME PIC X(41).
+       01 WS-TSA-EOF PIC X VALUE 'N'.
+
+      *    FAILED-LOGIN LOCKOUT. failcount.txt IS LOADED ONCE INTO A
+      *    TABLE (IT ONLY HOLDS ACCOUNTS WITH AT LEAST ONE RECENT
+      *    FAILURE, SO IT STAYS SMALL) AND CONSULTED WHILE EACH
+      *    MASTER RECORD IS BEING REWRITTEN. AN ACCOUNT WITH FIVE OR
+      *    MORE CONSECUTIVE FAILURES HAS ITS SIG FLIPPED TO LOCKED.
+       01 WS-FAILCOUNT-FS PIC XX.
+       01 WS-FC-EOF PIC X VALUE 'N'.
+       01 WS-FAILCOUNT-COUNT PIC 9(3) VALUE 0.
+       01 WS-FAILCOUNT-IX PIC 9(3) VALUE 0.
+       01 WS-LOCK-FOUND PIC X VALUE 'N'.
+       01 FAILCOUNT-TABLE.
+           05 FAILCOUNT-ENTRY OCCURS 100 TIMES.
+               10 ACC-FC-CT   PIC 9(16).
+               10 COUNT-FC-CT PIC 9(3).
+
+      *    OVERDRAFT AUTO-FREEZE. frozen.txt IS A PERMANENT REGISTRY
+      *    (NOT RESET EACH BATCH LIKE failcount.txt) OF HOW MANY
+      *    TIMES EACH ACCOUNT HAS BEEN FROZEN FOR OVERDRAFT, USED TO
+      *    TELL FIRST-TIME OFFENDERS FROM REPEAT OFFENDERS.
+       01 WS-FROZEN-FS PIC XX.
+       01 WS-FZ-EOF PIC X VALUE 'N'.
+       01 WS-FROZEN-COUNT PIC 9(3) VALUE 0.
+       01 WS-FROZEN-IX PIC 9(3) VALUE 0.
+       01 WS-IS-REPEAT PIC X VALUE 'N'.
+       01 WS-OFFENSE-COUNT PIC 9(3) VALUE 0.
+       01 WS-OVERDRAFT-FEE PIC 9(4)V9(2) VALUE 25.00.
+       01 WS-CAPTURED-TERM PIC X(3) VALUE SPACES.
+       01 WS-OFFENSE-TERM PIC X(3) VALUE SPACES.
+       01 FROZEN-TABLE.
+           05 FROZEN-ENTRY OCCURS 100 TIMES.
+               10 ACC-FZ-CT   PIC 9(16).
+               10 COUNT-FZ-CT PIC 9(3).
+               10 TERM-FZ-CT  PIC X(3).
+
+      *    NEGATIVE-REPORT DEFICIT RANKING. negRaw.txt/negSorted.txt
+      *    ARE SCRATCH FILES USED ONLY TO SORT THE NEGATIVE ACCOUNTS
+      *    WORST-DEFICIT-FIRST BEFORE THE FINAL LABELED REPORT IS
+      *    WRITTEN, THE SAME "SORT A RAW FILE INTO A GIVEN FILE"
+      *    TECHNIQUE ALREADY USED FOR transSorted.txt ABOVE. THE
+      *    BREAKDOWN TABLE STARTS FROM ATM-TABLE PLUS ONE "N/A"
+      *    BUCKET FOR NEGATIVE ACCOUNTS WITH NO TRANSACTIONS THIS
+      *    RUN (LEGACY '-' RECORDS CARRIED FORWARD UNCHANGED).
+       01 WS-GRAND-TOTAL PIC 9(15) VALUE 0.
+       01 WS-GRAND-COUNT PIC 9(5) VALUE 0.
+       01 WS-NEG-EOF PIC X VALUE 'N'.
+       01 WS-BD-COUNT PIC 9(3) VALUE 0.
+       01 WS-BD-IX PIC 9(3) VALUE 0.
+       01 WS-BD-FOUND PIC X VALUE 'N'.
+       01 BD-TABLE.
+           05 BD-ENTRY OCCURS 21 TIMES.
+               10 ATM-ID-BD PIC X(3).
+               10 COUNT-BD  PIC 9(5) VALUE 0.
+               10 TOTAL-BD  PIC 9(15) VALUE 0.
+
 
        PROCEDURE DIVISION.
 
        MAIN-PARAGRAPH.
-           SORT TMP-FILE 
-           ON ASCENDING KEY ACC-TMP 
-           ON ASCENDING KEY TS-TMP
-           USING TRANS711-FILE GIVING TRANS711-SORTED.
-
-           SORT TMP-FILE 
-           ON ASCENDING KEY ACC-TMP 
-           ON ASCENDING KEY TS-TMP
-           USING TRANS713-FILE GIVING TRANS713-SORTED.
-
-           OPEN INPUT TRANS711-SORTED.
-           OPEN INPUT TRANS713-SORTED.
-           OPEN OUTPUT TRANS-SORTED.
-           READ TRANS711-SORTED AT END GO TO HANDLE-REMAINING-713.
-           READ TRANS713-SORTED AT END GO TO HANDLE-REMAINING-711.
-           GO TO MERGE-FILES.
-           
-       MERGE-FILES.
-           IF ACC-711-SORTED < ACC-713-SORTED THEN
-           SET ACC-SORTED TO ACC-711-SORTED
-           MOVE OP-711-SORTED TO OP-SORTED
-           SET AMT-SORTED TO AMT-711-SORTED
-           SET TS-SORTED TO TS-711-SORTED
-           WRITE TRANS-SORTED-RECORD
-           GO TO READ-TRANS711-SORTED
+           PERFORM LOAD-ATM-TABLE.
+           PERFORM LOAD-FAILCOUNT-TABLE.
+           PERFORM LOAD-FROZEN-TABLE.
+           PERFORM COPY-TERMINAL-FILES.
+
+           SORT TMP-FILE
+           ON ASCENDING KEY ACC-TMP
+           ON ASCENDING KEY TS-DATE-TMP
+           ON ASCENDING KEY TS-TIME-TMP
+           USING TRANS-CONCAT-FILE GIVING TRANS-SORTED.
+
+           GO TO UPDATE-MASTER.
+
+       LOAD-ATM-TABLE.
+           MOVE 0 TO WS-ATM-COUNT.
+           OPEN INPUT ATM-LIST-FILE.
+           IF WS-ATMLIST-FS NOT = "00" THEN
+           DISPLAY "=> ATM CONFIGURATION FILE atmlist.txt NOT FOUND"
+           STOP RUN
+           END-IF.
+           MOVE 'N' TO WS-ATM-EOF.
+           PERFORM LOAD-ATM-ENTRY UNTIL WS-ATM-EOF = 'Y'.
+           CLOSE ATM-LIST-FILE.
+
+       LOAD-ATM-ENTRY.
+           READ ATM-LIST-FILE AT END MOVE 'Y' TO WS-ATM-EOF.
+           IF WS-ATM-EOF NOT = 'Y' THEN
+           IF WS-ATM-COUNT >= 20 THEN
+           DISPLAY "=> WARNING: atmlist.txt EXCEEDS 20 TERMINALS"
+           DISPLAY "=> REMAINING ENTRIES IGNORED"
+           MOVE 'Y' TO WS-ATM-EOF
+           ELSE
+           ADD 1 TO WS-ATM-COUNT
+           MOVE ATM-ID-IN TO ATM-ID(WS-ATM-COUNT)
+           MOVE ATM-FILE-IN TO ATM-FILE(WS-ATM-COUNT)
+           END-IF
            END-IF.
-           
-           IF ACC-711-SORTED > ACC-713-SORTED THEN
-           SET ACC-SORTED TO ACC-713-SORTED
-           MOVE OP-713-SORTED TO OP-SORTED
-           SET AMT-SORTED TO AMT-713-SORTED
-           SET TS-SORTED TO TS-713-SORTED
-           WRITE TRANS-SORTED-RECORD
-           GO TO READ-TRANS713-SORTED
+
+       LOAD-FAILCOUNT-TABLE.
+           MOVE 0 TO WS-FAILCOUNT-COUNT.
+           OPEN INPUT FAILCOUNT-FILE.
+           IF WS-FAILCOUNT-FS = "00" THEN
+           MOVE 'N' TO WS-FC-EOF
+           PERFORM LOAD-FAILCOUNT-ENTRY UNTIL WS-FC-EOF = 'Y'
+           CLOSE FAILCOUNT-FILE
            END-IF.
-           
-           IF TS-711-SORTED < TS-713-SORTED THEN
-           SET ACC-SORTED TO ACC-711-SORTED
-           MOVE OP-711-SORTED TO OP-SORTED
-           SET AMT-SORTED TO AMT-711-SORTED
-           SET TS-SORTED TO TS-711-SORTED
-           WRITE TRANS-SORTED-RECORD
-           GO TO READ-TRANS711-SORTED
+
+       LOAD-FAILCOUNT-ENTRY.
+           READ FAILCOUNT-FILE AT END MOVE 'Y' TO WS-FC-EOF.
+           IF WS-FC-EOF NOT = 'Y' THEN
+           IF WS-FAILCOUNT-COUNT >= 100 THEN
+           DISPLAY "=> WARNING: failcount.txt EXCEEDS 100 ACCOUNTS"
+           DISPLAY "=> REMAINING ENTRIES IGNORED THIS RUN"
+           MOVE 'Y' TO WS-FC-EOF
+           ELSE
+           ADD 1 TO WS-FAILCOUNT-COUNT
+           MOVE ACC-FC TO ACC-FC-CT(WS-FAILCOUNT-COUNT)
+           MOVE COUNT-FC TO COUNT-FC-CT(WS-FAILCOUNT-COUNT)
+           END-IF
            END-IF.
-           
-           IF TS-711-SORTED > TS-713-SORTED THEN
-           SET ACC-SORTED TO ACC-713-SORTED
-           MOVE OP-713-SORTED TO OP-SORTED
-           SET AMT-SORTED TO AMT-713-SORTED
-           SET TS-SORTED TO TS-713-SORTED
-           WRITE TRANS-SORTED-RECORD
-           GO TO READ-TRANS713-SORTED
+
+       APPLY-LOCKOUT.
+      *    OVERDRAFT FREEZE TAKES PRIORITY OVER A LOGIN LOCKOUT - A
+      *    RECORD ALREADY MARKED FROZEN THIS RUN IS LEFT ALONE, AND A
+      *    CLOSED OR LEGACY-NEGATIVE ACCOUNT KEEPS ITS OWN MARKER SO A
+      *    BURST OF FAILED LOGINS AGAINST IT DOES NOT CLOBBER THAT.
+           IF SIG-UPDATED NOT = 'F' AND SIG-UPDATED NOT = 'C'
+               AND SIG-UPDATED NOT = '-' THEN
+           MOVE 'N' TO WS-LOCK-FOUND
+           MOVE 1 TO WS-FAILCOUNT-IX
+           PERFORM APPLY-LOCKOUT-STEP
+               UNTIL WS-FAILCOUNT-IX > WS-FAILCOUNT-COUNT
+               OR WS-LOCK-FOUND = 'Y'
            END-IF.
 
-       READ-TRANS711-SORTED.
-           READ TRANS711-SORTED AT END GO TO HANDLE-REMAINING-713.
-           GO TO MERGE-FILES.
-
-       READ-TRANS713-SORTED.
-           READ TRANS713-SORTED AT END GO TO HANDLE-REMAINING-711.
-           GO TO MERGE-FILES.
-
-       HANDLE-REMAINING-711.
-           SET ACC-SORTED TO ACC-711-SORTED.
-           MOVE OP-711-SORTED TO OP-SORTED.
-           SET AMT-SORTED TO AMT-711-SORTED.
-           SET TS-SORTED TO TS-711-SORTED.
-           WRITE TRANS-SORTED-RECORD.
-           READ TRANS711-SORTED AT END GO TO UPDATE-MASTER.
-           GO TO HANDLE-REMAINING-711.
-       
-       HANDLE-REMAINING-713.
-           SET ACC-SORTED TO ACC-713-SORTED.
-           MOVE OP-713-SORTED TO OP-SORTED.
-           SET AMT-SORTED TO AMT-713-SORTED.
-           SET TS-SORTED TO TS-713-SORTED.
-           WRITE TRANS-SORTED-RECORD.
-           READ TRANS713-SORTED AT END GO TO UPDATE-MASTER.
-           GO TO HANDLE-REMAINING-713.
+       APPLY-LOCKOUT-STEP.
+           IF ACC-FC-CT(WS-FAILCOUNT-IX) = ACC-UPDATED
+               AND COUNT-FC-CT(WS-FAILCOUNT-IX) >= 5 THEN
+           MOVE 'L' TO SIG-UPDATED
+           MOVE 'Y' TO WS-LOCK-FOUND
+           ELSE
+           ADD 1 TO WS-FAILCOUNT-IX
+           END-IF.
 
-       UPDATE-MASTER.
+       LOAD-FROZEN-TABLE.
+           MOVE 0 TO WS-FROZEN-COUNT.
+           OPEN INPUT FROZEN-FILE.
+           IF WS-FROZEN-FS = "00" THEN
+           MOVE 'N' TO WS-FZ-EOF
+           PERFORM LOAD-FROZEN-ENTRY UNTIL WS-FZ-EOF = 'Y'
+           CLOSE FROZEN-FILE
+           END-IF.
+
+       LOAD-FROZEN-ENTRY.
+           READ FROZEN-FILE AT END MOVE 'Y' TO WS-FZ-EOF.
+           IF WS-FZ-EOF NOT = 'Y' THEN
+           IF WS-FROZEN-COUNT >= 100 THEN
+           DISPLAY "=> WARNING: frozen.txt EXCEEDS 100 ACCOUNTS"
+           DISPLAY "=> REMAINING ENTRIES IGNORED THIS RUN"
+           MOVE 'Y' TO WS-FZ-EOF
+           ELSE
+           ADD 1 TO WS-FROZEN-COUNT
+           MOVE ACC-FZ TO ACC-FZ-CT(WS-FROZEN-COUNT)
+           MOVE COUNT-FZ TO COUNT-FZ-CT(WS-FROZEN-COUNT)
+           MOVE TERM-FZ TO TERM-FZ-CT(WS-FROZEN-COUNT)
+           END-IF
+           END-IF.
+
+       APPLY-OVERDRAFT.
+      *    POST THE OVERDRAFT FEE, FREEZE THE ACCOUNT INSTEAD OF
+      *    JUST FLAGGING IT NEGATIVE, AND TRACK WHETHER THIS IS A
+      *    FIRST-TIME OR REPEAT OFFENSE.
+           COMPUTE NEW-BAL = NEW-BAL - WS-OVERDRAFT-FEE.
+           MOVE 'F' TO SIG-UPDATED.
+           COMPUTE BAL-UPDATED = -NEW-BAL.
+           PERFORM FIND-FROZEN-ENTRY.
+
+       FIND-FROZEN-ENTRY.
+           MOVE 'N' TO WS-IS-REPEAT.
+           MOVE 1 TO WS-FROZEN-IX.
+           PERFORM FIND-FROZEN-STEP
+               UNTIL WS-FROZEN-IX > WS-FROZEN-COUNT
+               OR WS-IS-REPEAT = 'Y'.
+           IF WS-IS-REPEAT = 'Y' THEN
+           ADD 1 TO COUNT-FZ-CT(WS-FROZEN-IX)
+           MOVE WS-CAPTURED-TERM TO TERM-FZ-CT(WS-FROZEN-IX)
+           ELSE
+           IF WS-FROZEN-COUNT >= 100 THEN
+           DISPLAY "=> WARNING: frozen.txt EXCEEDS 100 ACCOUNTS"
+           DISPLAY "=> NEW OFFENSE FOR "
+           DISPLAY ACC-UPDATED
+           DISPLAY "=> NOT RECORDED IN THE REGISTRY THIS RUN"
+           ELSE
+           ADD 1 TO WS-FROZEN-COUNT
+           MOVE ACC-UPDATED TO ACC-FZ-CT(WS-FROZEN-COUNT)
+           MOVE 1 TO COUNT-FZ-CT(WS-FROZEN-COUNT)
+           MOVE WS-CAPTURED-TERM TO TERM-FZ-CT(WS-FROZEN-COUNT)
+           END-IF
+           END-IF.
+
+       FIND-FROZEN-STEP.
+           IF ACC-FZ-CT(WS-FROZEN-IX) = ACC-UPDATED THEN
+           MOVE 'Y' TO WS-IS-REPEAT
+           ELSE
+           ADD 1 TO WS-FROZEN-IX
+           END-IF.
+
+       WRITE-FROZEN-FILE.
+           OPEN OUTPUT FROZEN-FILE.
+           MOVE 1 TO WS-FROZEN-IX.
+           PERFORM WRITE-FROZEN-ENTRY
+               UNTIL WS-FROZEN-IX > WS-FROZEN-COUNT.
+           CLOSE FROZEN-FILE.
+
+       WRITE-FROZEN-ENTRY.
+           MOVE SPACES TO FROZEN-RECORD.
+           MOVE ACC-FZ-CT(WS-FROZEN-IX) TO ACC-FZ.
+           MOVE COUNT-FZ-CT(WS-FROZEN-IX) TO COUNT-FZ.
+           MOVE TERM-FZ-CT(WS-FROZEN-IX) TO TERM-FZ.
+           WRITE FROZEN-RECORD.
+           ADD 1 TO WS-FROZEN-IX.
+
+       LOOKUP-OFFENSE-COUNT.
+           MOVE 0 TO WS-OFFENSE-COUNT.
+           MOVE SPACES TO WS-OFFENSE-TERM.
+           MOVE 1 TO WS-FROZEN-IX.
+           PERFORM LOOKUP-OFFENSE-STEP
+               UNTIL WS-FROZEN-IX > WS-FROZEN-COUNT
+               OR WS-OFFENSE-COUNT > 0.
+
+       LOOKUP-OFFENSE-STEP.
+           IF ACC-FZ-CT(WS-FROZEN-IX) = ACC-UPDATED THEN
+           MOVE COUNT-FZ-CT(WS-FROZEN-IX) TO WS-OFFENSE-COUNT
+           MOVE TERM-FZ-CT(WS-FROZEN-IX) TO WS-OFFENSE-TERM
+           ELSE
+           ADD 1 TO WS-FROZEN-IX
+           END-IF.
+
+       COPY-TERMINAL-FILES.
+           OPEN OUTPUT TRANS-CONCAT-FILE.
+           MOVE 1 TO WS-ATM-IX.
+           PERFORM COPY-ONE-TERMINAL UNTIL WS-ATM-IX > WS-ATM-COUNT.
+           CLOSE TRANS-CONCAT-FILE.
+
+       COPY-ONE-TERMINAL.
+           MOVE ATM-FILE(WS-ATM-IX) TO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FS = "00" THEN
+           MOVE 'N' TO WS-COPY-EOF
+           PERFORM COPY-ONE-RECORD UNTIL WS-COPY-EOF = 'Y'
+           CLOSE TRANS-FILE
+           END-IF.
+           ADD 1 TO WS-ATM-IX.
+
+       COPY-ONE-RECORD.
+           READ TRANS-FILE AT END MOVE 'Y' TO WS-COPY-EOF.
+           IF WS-COPY-EOF NOT = 'Y' THEN
+           MOVE ACC-T TO ACC-C
+           MOVE OP-T TO OP-C
+           MOVE AMT-T TO AMT-C
+           MOVE TERM-T TO TERM-C
+           MOVE TS-DATE-T TO TS-DATE-C
+           MOVE TS-TIME-T TO TS-TIME-C
+           WRITE TRANS-CONCAT-RECORD
+           END-IF.
+
+       COPY-TRANS-SORTED-ARCHIVE.
+           OPEN INPUT TRANS-SORTED.
+           OPEN OUTPUT TRANS-SORTED-ARCHIVE.
+           MOVE 'N' TO WS-TSA-EOF.
+           PERFORM COPY-TSA-RECORD UNTIL WS-TSA-EOF = 'Y'.
            CLOSE TRANS-SORTED.
-           CLOSE TRANS711-SORTED.
-           CLOSE TRANS713-SORTED.
+           CLOSE TRANS-SORTED-ARCHIVE.
 
+       COPY-TSA-RECORD.
+           READ TRANS-SORTED AT END MOVE 'Y' TO WS-TSA-EOF.
+           IF WS-TSA-EOF NOT = 'Y' THEN
+           MOVE ACC-SORTED TO ACC-TSA
+           MOVE OP-SORTED TO OP-TSA
+           MOVE AMT-SORTED TO AMT-TSA
+           MOVE TERM-SORTED TO TERM-TSA
+           MOVE TS-DATE-SORTED TO TS-DATE-TSA
+           MOVE TS-TIME-SORTED TO TS-TIME-TSA
+           WRITE TRANS-SORTED-ARCHIVE-RECORD
+           END-IF.
+
+       UPDATE-MASTER.
            OPEN INPUT TRANS-SORTED.
            OPEN INPUT MASTER-FILE.
+           IF WS-MASTER-FS NOT = "00" THEN
+           DISPLAY "=> MASTER FILE master.txt NOT FOUND"
+           STOP RUN
+           END-IF.
            OPEN OUTPUT UPDATED-MASTER-FILE.
+           IF WS-UPD-MASTER-FS NOT = "00" THEN
+           DISPLAY "=> UNABLE TO OPEN updatedMaster.txt FOR OUTPUT"
+           STOP RUN
+           END-IF.
 
            READ TRANS-SORTED AT END GO TO COPY-MASTER-RECORDS.
            SET PREV-ACC TO ACC-SORTED.
-      *     IF OP-SORTED = 'D' THEN 
-      *     COMPUTE DELTA = AMT-SORTED 
+      *     IF OP-SORTED = 'D' THEN
+      *     COMPUTE DELTA = AMT-SORTED
       *     GO TO PROCESS-MASTER-RECORD
       *     END-IF.
       *     COMPUTE DELTA = -AMT-SORTED.
            GO TO PROCESS-MASTER-RECORD.
-       
+
        PROCESS-MASTER-RECORD.
            READ MASTER-FILE AT END GO TO GENERATE-NEG-REPORT.
+           ADD 1 TO WS-MASTER-COUNT.
 
            IF ACC = ACC-SORTED THEN
            DISPLAY "BEFORE"
@@ -229,22 +553,25 @@
            SET PWD-UPDATED TO PWD.
            MOVE SIG TO SIG-UPDATED.
            SET BAL-UPDATED TO BAL.
+           PERFORM APPLY-LOCKOUT.
            WRITE UPDATED-MASTER-RECORD.
+           ADD 1 TO WS-UPDATED-COUNT.
            GO TO PROCESS-MASTER-RECORD.
 
        PROCESS-ACC-TRANSACTIONS.
       *    CURRENT TXN IS OF THE SAME ACCOUNT
            IF PREV-ACC = ACC-SORTED THEN
+           MOVE TERM-SORTED TO WS-CAPTURED-TERM
            IF OP-SORTED = 'D' THEN
            COMPUTE DELTA = DELTA + AMT-SORTED
            READ TRANS-SORTED AT END GO TO COPY-MASTER-RECORDS
-           GO TO PROCESS-ACC-TRANSACTIONS                               
+           GO TO PROCESS-ACC-TRANSACTIONS
            END-IF
            COMPUTE DELTA = DELTA - AMT-SORTED
            READ TRANS-SORTED AT END GO TO COPY-MASTER-RECORDS
-           GO TO PROCESS-ACC-TRANSACTIONS                               
+           GO TO PROCESS-ACC-TRANSACTIONS
            END-IF.
-      
+
       *    CURRENT TXN IS NOT OF THE SAME ACCOUNT
            DISPLAY "UPDATING".
            DISPLAY PREV-ACC.
@@ -256,12 +583,13 @@
            COMPUTE NEW-BAL = BAL + DELTA.
            SET BAL-UPDATED TO NEW-BAL.
            IF NEW-BAL < 0 THEN
-           MOVE '-' TO SIG-UPDATED
-           COMPUTE BAL-UPDATED = -NEW-BAL
+           PERFORM APPLY-OVERDRAFT
            END-IF.
+           PERFORM APPLY-LOCKOUT.
            DISPLAY BAL-UPDATED.
            DISPLAY DELTA.
            WRITE UPDATED-MASTER-RECORD.
+           ADD 1 TO WS-UPDATED-COUNT.
 
       *    PROCESS THE CURRENT TXN AND MOVE TO NEXT MASTER RECORD
       *     IF OP-SORTED = 'D' THEN
@@ -271,7 +599,7 @@
       *     COMPUTE DELTA = -AMT-SORTED.
            COMPUTE DELTA = 0.
            GO TO PROCESS-MASTER-RECORD.
-           
+
 
        COPY-MASTER-RECORDS.
       *    CHECK FOR ANY UNPROCESSED TXNS
@@ -286,39 +614,214 @@
            MOVE SIG TO SIG-UPDATED.
            SET BAL-UPDATED TO NEW-BAL.
            IF NEW-BAL < 0 THEN
-           MOVE '-' TO SIG-UPDATED
-           COMPUTE BAL-UPDATED = -NEW-BAL
+           PERFORM APPLY-OVERDRAFT
            END-IF.
+           PERFORM APPLY-LOCKOUT.
            WRITE UPDATED-MASTER-RECORD.
+           ADD 1 TO WS-UPDATED-COUNT.
            READ MASTER-FILE AT END GO TO GENERATE-NEG-REPORT.
+           ADD 1 TO WS-MASTER-COUNT.
            GO TO COPY-MASTER-RECORDS.
-       
+
        GENERATE-NEG-REPORT.
            CLOSE MASTER-FILE.
            CLOSE TRANS-SORTED.
            CLOSE UPDATED-MASTER-FILE.
 
            OPEN INPUT UPDATED-MASTER-FILE.
-           OPEN OUTPUT NEG-REPORT.
+           IF WS-UPD-MASTER-FS NOT = "00" THEN
+           DISPLAY "=> UNABLE TO RE-OPEN updatedMaster.txt"
+           STOP RUN
+           END-IF.
+           OPEN OUTPUT NEG-RAW-FILE.
            GO TO CHECK-BALANCE.
-       
+
        CHECK-BALANCE.
-           READ UPDATED-MASTER-FILE AT END GO TO CENTRAL-END.
-           IF SIG-UPDATED = '-' THEN
-           MOVE "Name: " TO NAME-LABEL
-           MOVE " Account Number: " TO ACC-LABEL
-           MOVE " Balance: " TO BAL-LABEL 
-           MOVE '-' TO SIG-NEG                         
-           MOVE ACC-NAME-UPDATED TO NAME-NEG
+      *    '-' IS A LEGACY NEGATIVE FLAG FROM BEFORE OVERDRAFTS
+      *    FROZE THE ACCOUNT; 'F' IS THE CURRENT FROZEN MARKER. BOTH
+      *    STILL BELONG IN THE REPORT. THE RAW RECORDS WRITTEN HERE
+      *    ARE RANKED WORST-DEFICIT-FIRST BY SORT-NEG-REPORT BELOW.
+           READ UPDATED-MASTER-FILE AT END GO TO SORT-NEG-REPORT.
+           IF SIG-UPDATED = '-' OR SIG-UPDATED = 'F' THEN
+           MOVE ACC-NAME-UPDATED TO NAME-NR
+           SET ACC-NR TO ACC-UPDATED
+           MOVE SIG-UPDATED TO SIG-NR
+           SET BAL-NR TO BAL-UPDATED
+           PERFORM LOOKUP-OFFENSE-COUNT
+           IF WS-OFFENSE-COUNT > 1 THEN
+           MOVE "REPEAT " TO STATUS-NR
+           ELSE
+           MOVE "FIRST  " TO STATUS-NR
+           END-IF
+           IF WS-OFFENSE-TERM = SPACES THEN
+           MOVE "N/A" TO TERM-NR
+           ELSE
+           MOVE WS-OFFENSE-TERM TO TERM-NR
+           END-IF
+           WRITE NEG-RAW-RECORD
+           END-IF.
+           GO TO CHECK-BALANCE.
+
+       SORT-NEG-REPORT.
+           CLOSE UPDATED-MASTER-FILE.
+           CLOSE NEG-RAW-FILE.
+           SORT NEG-SORT-FILE
+               ON DESCENDING KEY BAL-NG
+               USING NEG-RAW-FILE GIVING NEG-SORTED-FILE.
+           PERFORM INIT-BD-TABLE.
+           GO TO WRITE-NEG-REPORT.
+
+       INIT-BD-TABLE.
+      *    THE BREAKDOWN TABLE STARTS FROM THE SAME ATM LIST LOADED
+      *    AT STARTUP, PLUS ONE TRAILING "N/A" BUCKET FOR ACCOUNTS
+      *    WHOSE ORIGINATING ATM COULD NOT BE DETERMINED.
+           MOVE 0 TO WS-BD-COUNT.
+           MOVE 1 TO WS-ATM-IX.
+           PERFORM INIT-BD-ENTRY UNTIL WS-ATM-IX > WS-ATM-COUNT.
+           ADD 1 TO WS-BD-COUNT.
+           MOVE "N/A" TO ATM-ID-BD(WS-BD-COUNT).
+           MOVE 0 TO COUNT-BD(WS-BD-COUNT).
+           MOVE 0 TO TOTAL-BD(WS-BD-COUNT).
+
+       INIT-BD-ENTRY.
+           ADD 1 TO WS-BD-COUNT.
+           MOVE ATM-ID(WS-ATM-IX) TO ATM-ID-BD(WS-BD-COUNT).
+           MOVE 0 TO COUNT-BD(WS-BD-COUNT).
+           MOVE 0 TO TOTAL-BD(WS-BD-COUNT).
+           ADD 1 TO WS-ATM-IX.
+
+       WRITE-NEG-REPORT.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           MOVE 0 TO WS-GRAND-COUNT.
+           OPEN INPUT NEG-SORTED-FILE.
+           OPEN OUTPUT NEG-REPORT.
+           MOVE 'N' TO WS-NEG-EOF.
+           PERFORM WRITE-NEG-ENTRY UNTIL WS-NEG-EOF = 'Y'.
+           CLOSE NEG-SORTED-FILE.
+           PERFORM WRITE-NEG-TOTALS.
+           CLOSE NEG-REPORT.
+           GO TO CENTRAL-END.
+
+       WRITE-NEG-ENTRY.
+           READ NEG-SORTED-FILE AT END MOVE 'Y' TO WS-NEG-EOF.
+           IF WS-NEG-EOF NOT = 'Y' THEN
+           ADD 1 TO WS-GRAND-COUNT
+           ADD BAL-NS TO WS-GRAND-TOTAL
+           PERFORM ADD-TO-BREAKDOWN
+           MOVE "Rank: " TO RANK-LABEL
+           MOVE WS-GRAND-COUNT TO RANK-NEG
+           MOVE " Name: " TO NAME-LABEL
+           MOVE NAME-NS TO NAME-NEG
            MOVE " Account Number: " TO ACC-LABEL
-           SET ACC-NEG TO ACC-UPDATED
+           SET ACC-NEG TO ACC-NS
            MOVE " Balance: " TO BAL-LABEL
-           SET BAL-NEG TO BAL-UPDATED
+           MOVE SIG-NS TO SIG-NEG
+           SET BAL-NEG TO BAL-NS
+           MOVE " ATM: " TO ATM-LABEL
+           MOVE TERM-NS TO ATM-NEG
+           MOVE " Status: " TO STATUS-LABEL
+           MOVE STATUS-NS TO STATUS-NEG
            WRITE NEG-REPORT-RECORD
            END-IF.
-           GO TO CHECK-BALANCE.
-       
+
+       ADD-TO-BREAKDOWN.
+           MOVE 'N' TO WS-BD-FOUND.
+           MOVE 1 TO WS-BD-IX.
+           PERFORM ADD-TO-BREAKDOWN-STEP
+               UNTIL WS-BD-IX > WS-BD-COUNT
+               OR WS-BD-FOUND = 'Y'.
+
+       ADD-TO-BREAKDOWN-STEP.
+           IF ATM-ID-BD(WS-BD-IX) = TERM-NS THEN
+           ADD 1 TO COUNT-BD(WS-BD-IX)
+           ADD BAL-NS TO TOTAL-BD(WS-BD-IX)
+           MOVE 'Y' TO WS-BD-FOUND
+           ELSE
+           ADD 1 TO WS-BD-IX
+           END-IF.
+
+       WRITE-NEG-TOTALS.
+           MOVE "=== GRAND TOTAL" TO TOTAL-LABEL.
+           MOVE " Count: " TO TOTAL-COUNT-LABEL.
+           MOVE WS-GRAND-COUNT TO TOTAL-COUNT-NEG.
+           MOVE " Deficit: " TO TOTAL-DEFICIT-LABEL.
+           MOVE WS-GRAND-TOTAL TO TOTAL-DEFICIT-NEG.
+           WRITE NEG-TOTAL-RECORD.
+           MOVE 1 TO WS-BD-IX.
+           PERFORM WRITE-BD-ENTRY UNTIL WS-BD-IX > WS-BD-COUNT.
+
+       WRITE-BD-ENTRY.
+           MOVE "ATM Total: " TO ATM-BD-LABEL.
+           MOVE ATM-ID-BD(WS-BD-IX) TO ATM-BD-ID.
+           MOVE " Count: " TO ATM-BD-COUNT-LABEL.
+           MOVE COUNT-BD(WS-BD-IX) TO ATM-BD-COUNT-NEG.
+           MOVE " Deficit: " TO ATM-BD-DEFICIT-LABEL.
+           MOVE TOTAL-BD(WS-BD-IX) TO ATM-BD-DEFICIT-NEG.
+           WRITE NEG-ATM-RECORD.
+           ADD 1 TO WS-BD-IX.
+
        CENTRAL-END.
-           CLOSE UPDATED-MASTER-FILE.
-           CLOSE NEG-REPORT.
+           PERFORM WRITE-FROZEN-FILE.
+           PERFORM VERIFY-AND-ARCHIVE.
            STOP RUN.
+
+       VERIFY-AND-ARCHIVE.
+           IF WS-MASTER-COUNT = WS-UPDATED-COUNT THEN
+           PERFORM PROMOTE-MASTER
+           PERFORM ARCHIVE-BATCH-FILES
+           ELSE
+           DISPLAY "=> WARNING: UPDATED MASTER RECORD COUNT"
+           DISPLAY "=> DOES NOT MATCH master.txt - ARCHIVE SKIPPED"
+           END-IF.
+
+       PROMOTE-MASTER.
+      *    ONLY REACHED AFTER THE RECORD-COUNT CHECK ABOVE CONFIRMS
+      *    updatedMaster.txt IS COMPLETE. THE SAME STAGE-THEN-RENAME
+      *    TECHNIQUE ACCTMAINT USES FOR ITS OWN REWRITES OF master.txt
+      *    PROMOTES updatedMaster.txt (WHICH ALREADY HAS THIS RUN'S
+      *    LOCKOUTS AND OVERDRAFT FREEZES APPLIED) ONTO master.txt.
+           MOVE "updatedMaster.txt" TO WS-OLD-NAME.
+           MOVE "master.txt" TO WS-NEW-NAME.
+           CALL "CBL_RENAME_FILE" USING WS-OLD-NAME WS-NEW-NAME.
+
+       ARCHIVE-BATCH-FILES.
+      *    ONLY REACHED AFTER updatedMaster.txt IS VERIFIED, SO A
+      *    RUN THAT DIED BEFORE THIS POINT LEAVES trans*.txt IN
+      *    PLACE FOR THE NEXT CENTRAL RUN TO PICK UP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-RUN-DATE.
+           MOVE 1 TO WS-ARCHIVE-IX.
+           PERFORM ARCHIVE-ONE-TERMINAL
+               UNTIL WS-ARCHIVE-IX > WS-ATM-COUNT.
+
+           MOVE "transConcat.txt" TO WS-OLD-NAME.
+           STRING "transConcat.txt" DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-NEW-NAME.
+           CALL "CBL_RENAME_FILE" USING WS-OLD-NAME WS-NEW-NAME.
+
+      *    transSorted.txt IS COPIED (NOT RENAMED) TO A DATED ARCHIVE -
+      *    STATEMENT ALWAYS NEEDS THE BARE FILE FROM THE MOST RECENT
+      *    RUN TO STILL BE THERE.
+           STRING "transSorted.txt." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-TS-ARCHIVE-NAME.
+           PERFORM COPY-TRANS-SORTED-ARCHIVE.
+
+           PERFORM RESET-FAILCOUNT.
+
+       RESET-FAILCOUNT.
+      *    LOCKOUTS HAVE NOW BEEN APPLIED AND PROMOTED ONTO master.txt,
+      *    SO THE COUNTER STARTS FRESH FOR THE NEXT BATCH WINDOW.
+           OPEN OUTPUT FAILCOUNT-FILE.
+           CLOSE FAILCOUNT-FILE.
+
+       ARCHIVE-ONE-TERMINAL.
+           MOVE ATM-FILE(WS-ARCHIVE-IX) TO WS-OLD-NAME.
+           STRING ATM-FILE(WS-ARCHIVE-IX) DELIMITED BY SPACE
+               "." DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-NEW-NAME.
+           CALL "CBL_RENAME_FILE" USING WS-OLD-NAME WS-NEW-NAME.
+           ADD 1 TO WS-ARCHIVE-IX.
