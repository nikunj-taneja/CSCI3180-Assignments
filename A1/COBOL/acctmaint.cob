@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ACCTMAINT.
+       AUTHOR.       NIKUNJ TANEJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER-FILE ASSIGN TO "master.txt.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01  MASTER-RECORD.
+           05 ACC-NAME PIC X(20).
+           05 ACC      PIC 9(16).
+           05 PWD      PIC 9(6).
+           05 SIG      PIC X.
+           05 BAL      PIC 9(15).
+
+       FD NEW-MASTER-FILE.
+       01  NEW-MASTER-RECORD.
+           05 ACC-NAME-NEW PIC X(20).
+           05 ACC-NEW      PIC 9(16).
+           05 PWD-NEW      PIC 9(6).
+           05 SIG-NEW      PIC X.
+           05 BAL-NEW      PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+       01 MENU-INPUT PIC X(10).
+       01 NEW-ACC-INPUT  PIC X(16).
+       01 NEW-NAME-INPUT PIC X(20).
+       01 NEW-PWD-INPUT  PIC X(6).
+       01 NEW-BAL-INPUT  PIC 9(15).
+       01 TARGET-ACC-INPUT PIC X(16).
+       01 EDIT-CHOICE-INPUT PIC X(10).
+       01 EDIT-NAME-INPUT PIC X(20).
+       01 EDIT-PWD-INPUT PIC X(6).
+       01 WS-FOUND PIC X VALUE 'N'.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-OLD-NAME PIC X(30) VALUE "master.txt".
+       01 WS-STAGED-NAME PIC X(30) VALUE "master.txt.new".
+
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY "##############################################".
+           DISPLAY "##     Gringotts Wizarding Bank - Accounts   ##".
+           DISPLAY "##############################################".
+           GO TO MENU-PROMPT.
+
+       MENU-PROMPT.
+           DISPLAY "=> PLEASE CHOOSE AN OPTION".
+           DISPLAY "=> PRESS 1 TO OPEN A NEW ACCOUNT".
+           DISPLAY "=> PRESS 2 TO CLOSE AN ACCOUNT".
+           DISPLAY "=> PRESS 3 TO EDIT AN ACCOUNT".
+           DISPLAY "=> PRESS 4 TO EXIT".
+
+           ACCEPT MENU-INPUT FROM SYSIN
+
+           IF MENU-INPUT = 1 THEN GO TO OPEN-ACCOUNT-HANDLER
+           END-IF.
+
+           IF MENU-INPUT = 2 THEN GO TO CLOSE-ACCOUNT-HANDLER
+           END-IF.
+
+           IF MENU-INPUT = 3 THEN GO TO EDIT-ACCOUNT-HANDLER
+           END-IF.
+
+           IF MENU-INPUT = 4 THEN
+           STOP RUN
+           END-IF.
+
+           DISPLAY "=> INVALID INPUT".
+           GO TO MENU-PROMPT.
+
+       OPEN-ACCOUNT-HANDLER.
+           DISPLAY "=> NEW ACCOUNT NUMBER (16 DIGITS)"
+           ACCEPT NEW-ACC-INPUT FROM SYSIN
+
+           IF NEW-ACC-INPUT NOT NUMERIC THEN
+           DISPLAY "=> ACCOUNT NUMBER MUST BE EXACTLY 16 DIGITS"
+           GO TO MENU-PROMPT
+           END-IF.
+
+           PERFORM CHECK-ACC-EXISTS.
+           IF WS-FOUND = 'Y' THEN
+           DISPLAY "=> ACCOUNT ALREADY EXISTS"
+           GO TO MENU-PROMPT
+           END-IF.
+
+           DISPLAY "=> ACCOUNT HOLDER NAME"
+           ACCEPT NEW-NAME-INPUT FROM SYSIN
+           DISPLAY "=> INITIAL PASSWORD (6 DIGITS)"
+           ACCEPT NEW-PWD-INPUT FROM SYSIN
+           DISPLAY "=> OPENING BALANCE"
+           ACCEPT NEW-BAL-INPUT FROM SYSIN
+
+           OPEN EXTEND MASTER-FILE.
+           MOVE NEW-NAME-INPUT TO ACC-NAME.
+           MOVE NEW-ACC-INPUT TO ACC.
+           MOVE NEW-PWD-INPUT TO PWD.
+           MOVE ' ' TO SIG.
+           MOVE NEW-BAL-INPUT TO BAL.
+           WRITE MASTER-RECORD.
+           CLOSE MASTER-FILE.
+
+           DISPLAY "=> ACCOUNT OPENED".
+           GO TO MENU-PROMPT.
+
+       CHECK-ACC-EXISTS.
+           MOVE 'N' TO WS-FOUND.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT MASTER-FILE.
+           PERFORM CHECK-ACC-EXISTS-STEP UNTIL WS-EOF = 'Y'.
+           CLOSE MASTER-FILE.
+
+       CHECK-ACC-EXISTS-STEP.
+           READ MASTER-FILE AT END MOVE 'Y' TO WS-EOF.
+           IF WS-EOF NOT = 'Y' AND ACC = NEW-ACC-INPUT THEN
+           MOVE 'Y' TO WS-FOUND
+           MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       CLOSE-ACCOUNT-HANDLER.
+           DISPLAY "=> ACCOUNT NUMBER TO CLOSE"
+           ACCEPT TARGET-ACC-INPUT FROM SYSIN
+
+           MOVE 'N' TO WS-FOUND.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT MASTER-FILE.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           PERFORM COPY-CLOSING-ACCOUNT UNTIL WS-EOF = 'Y'.
+           CLOSE MASTER-FILE.
+           CLOSE NEW-MASTER-FILE.
+
+           IF WS-FOUND = 'Y' THEN
+           CALL "CBL_RENAME_FILE" USING WS-STAGED-NAME WS-OLD-NAME
+           DISPLAY "=> ACCOUNT CLOSED"
+           ELSE
+           CALL "CBL_DELETE_FILE" USING WS-STAGED-NAME
+           DISPLAY "=> ACCOUNT NOT FOUND"
+           END-IF.
+
+           GO TO MENU-PROMPT.
+
+       COPY-CLOSING-ACCOUNT.
+           READ MASTER-FILE AT END MOVE 'Y' TO WS-EOF.
+           IF WS-EOF NOT = 'Y' THEN
+           MOVE ACC-NAME TO ACC-NAME-NEW
+           MOVE ACC TO ACC-NEW
+           MOVE PWD TO PWD-NEW
+           MOVE SIG TO SIG-NEW
+           MOVE BAL TO BAL-NEW
+           IF ACC = TARGET-ACC-INPUT THEN
+           MOVE 'C' TO SIG-NEW
+           MOVE 'Y' TO WS-FOUND
+           END-IF
+           WRITE NEW-MASTER-RECORD
+           END-IF.
+
+       EDIT-ACCOUNT-HANDLER.
+           DISPLAY "=> ACCOUNT NUMBER TO EDIT"
+           ACCEPT TARGET-ACC-INPUT FROM SYSIN
+           DISPLAY "=> PRESS 1 TO CHANGE NAME"
+           DISPLAY "=> PRESS 2 TO CHANGE PASSWORD"
+           ACCEPT EDIT-CHOICE-INPUT FROM SYSIN
+
+           IF EDIT-CHOICE-INPUT NOT = 1 AND EDIT-CHOICE-INPUT NOT = 2
+           THEN
+           DISPLAY "=> INVALID INPUT"
+           GO TO MENU-PROMPT
+           END-IF.
+
+           IF EDIT-CHOICE-INPUT = 1 THEN
+           DISPLAY "=> NEW NAME"
+           ACCEPT EDIT-NAME-INPUT FROM SYSIN
+           END-IF.
+
+           IF EDIT-CHOICE-INPUT = 2 THEN
+           DISPLAY "=> NEW PASSWORD (6 DIGITS)"
+           ACCEPT EDIT-PWD-INPUT FROM SYSIN
+           END-IF.
+
+           MOVE 'N' TO WS-FOUND.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT MASTER-FILE.
+           OPEN OUTPUT NEW-MASTER-FILE.
+           PERFORM COPY-EDITING-ACCOUNT UNTIL WS-EOF = 'Y'.
+           CLOSE MASTER-FILE.
+           CLOSE NEW-MASTER-FILE.
+
+           IF WS-FOUND = 'Y' THEN
+           CALL "CBL_RENAME_FILE" USING WS-STAGED-NAME WS-OLD-NAME
+           DISPLAY "=> ACCOUNT UPDATED"
+           ELSE
+           CALL "CBL_DELETE_FILE" USING WS-STAGED-NAME
+           DISPLAY "=> ACCOUNT NOT FOUND"
+           END-IF.
+
+           GO TO MENU-PROMPT.
+
+       COPY-EDITING-ACCOUNT.
+           READ MASTER-FILE AT END MOVE 'Y' TO WS-EOF.
+           IF WS-EOF NOT = 'Y' THEN
+           MOVE ACC-NAME TO ACC-NAME-NEW
+           MOVE ACC TO ACC-NEW
+           MOVE PWD TO PWD-NEW
+           MOVE SIG TO SIG-NEW
+           MOVE BAL TO BAL-NEW
+           IF ACC = TARGET-ACC-INPUT THEN
+           MOVE 'Y' TO WS-FOUND
+           IF EDIT-CHOICE-INPUT = 1 THEN
+           MOVE EDIT-NAME-INPUT TO ACC-NAME-NEW
+           END-IF
+           IF EDIT-CHOICE-INPUT = 2 THEN
+           MOVE EDIT-PWD-INPUT TO PWD-NEW
+           END-IF
+           END-IF
+           WRITE NEW-MASTER-RECORD
+           END-IF.
