@@ -7,11 +7,24 @@
        FILE-CONTROL.
            SELECT MASTER-FILE ASSIGN TO "master.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711-FILE ASSIGN TO "trans711.txt"
+           SELECT ATM-LIST-FILE ASSIGN TO "atmlist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ATMLIST-FS.
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+           SELECT SECURITY-LOG-FILE ASSIGN TO "securitylog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECLOG-FS.
+           SELECT FAILCOUNT-FILE ASSIGN TO "failcount.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FAILCOUNT-FS.
+           SELECT NEW-FAILCOUNT-FILE ASSIGN TO "failcount.txt.new"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713-FILE ASSIGN TO "trans713.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-              
+           SELECT LIMIT-FILE ASSIGN TO "wlimit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD MASTER-FILE.
@@ -22,19 +35,46 @@
            05 SIG      PIC X.
            05 BAL      PIC 9(15).
 
-       FD TRANS711-FILE.
-       01 TRANS711-RECORD.
-           05 ACC-711  PIC 9(16).
-           05 OP-711   PIC A.
-           05 AMT-711  PIC 9(7).
-           05 TS-711   PIC 9(5).
+       FD ATM-LIST-FILE.
+       01 ATM-LIST-RECORD.
+           05 ATM-ID-IN    PIC X(3).
+           05 FILLER       PIC X.
+           05 ATM-FILE-IN  PIC X(30).
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 ACC-T      PIC 9(16).
+           05 OP-T       PIC A.
+           05 AMT-T      PIC 9(7).
+           05 TERM-T     PIC X(3).
+           05 TS-DATE-T  PIC 9(8).
+           05 TS-TIME-T  PIC 9(6).
+
+       FD SECURITY-LOG-FILE.
+       01 SECURITY-LOG-RECORD.
+           05 ACC-LOG      PIC X(50).
+           05 FILLER       PIC X.
+           05 ATM-LOG      PIC X(10).
+           05 FILLER       PIC X.
+           05 TS-DATE-LOG  PIC 9(8).
+           05 FILLER       PIC X.
+           05 TS-TIME-LOG  PIC 9(6).
+
+       FD FAILCOUNT-FILE.
+       01 FAILCOUNT-RECORD.
+           05 ACC-FC    PIC 9(16).
+           05 FILLER    PIC X.
+           05 COUNT-FC  PIC 9(3).
+
+       FD NEW-FAILCOUNT-FILE.
+       01 NEW-FAILCOUNT-RECORD.
+           05 ACC-FC-NEW    PIC 9(16).
+           05 FILLER        PIC X.
+           05 COUNT-FC-NEW  PIC 9(3).
 
-       FD TRANS713-FILE.
-       01 TRANS713-RECORD.
-           05 ACC-713  PIC 9(16).
-           05 OP-713   PIC A.
-           05 AMT-713  PIC 9(7).
-           05 TS-713   PIC 9(5).
+       FD LIMIT-FILE.
+       01 LIMIT-RECORD.
+           05 DAILY-LIMIT-IN PIC 9(6)V9(2).
 
        WORKING-STORAGE SECTION.
        01 ATM-INPUT PIC X(10).
@@ -45,54 +85,202 @@
        01 AMT-INPUT PIC S9(6)V9(2) VALUE 00000.00.
        01 AMT-INTEGER PIC 9(7).
        01 CONTINUE-INPUT PIC X(10).
-       01 TXN-TIMESTAMP PIC 9(5) VALUE 00000.
-       
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-NET-TODAY PIC S9(9)V9(2) VALUE 0.
+       01 WS-TXN-DOLLARS PIC S9(9)V9(2) VALUE 0.
+       01 WS-AVAILABLE-BAL PIC S9(9)V9(2) VALUE 0.
+       01 WS-SCAN-EOF PIC X VALUE 'N'.
+       01 WS-SCAN-IX PIC 9(3) VALUE 0.
+       01 WS-SAVED-FILENAME PIC X(30).
+
+      *    DATA-DRIVEN ATM/TERMINAL TABLE, LOADED FROM atmlist.txt.
+      *    ADDING A NEW ATM IS A DATA CHANGE TO atmlist.txt, NOT A
+      *    NEW SELECT/FD OR A NEW HANDLER BRANCH.
+       01 WS-ATMLIST-FS PIC XX.
+       01 WS-TRANS-FS PIC XX.
+       01 WS-SECLOG-FS PIC XX.
+       01 WS-TRANS-FILENAME PIC X(30).
+       01 WS-ATM-EOF PIC X VALUE 'N'.
+       01 WS-ATM-COUNT PIC 9(3) VALUE 0.
+       01 WS-ATM-IX PIC 9(3) VALUE 0.
+       01 WS-FOUND-ATM PIC X VALUE 'N'.
+       01 WS-UNCONSUMED-FLAG PIC X VALUE 'N'.
+       01 WS-CHECK-IX PIC 9(3) VALUE 0.
+       01 ATM-TABLE.
+           05 ATM-ENTRY OCCURS 20 TIMES.
+               10 ATM-ID   PIC X(3).
+               10 ATM-FILE PIC X(30).
+
+      *    STAGING FIELDS FOR WRITE-TXN-RECORD, WHICH REPLACES THE
+      *    OLD PER-ATM HARDCODED WRITE BLOCKS.
+       01 WS-WRITE-ACC PIC X(50).
+       01 WS-WRITE-OP  PIC X.
+
+      *    FAILED-LOGIN LOCKOUT TRACKING. THE PER-ACCOUNT COUNTER
+      *    LIVES IN failcount.txt (ABSENCE FROM THE FILE MEANS ZERO
+      *    CONSECUTIVE FAILURES). ATMS ONLY MAINTAINS THE COUNTER;
+      *    CENTRAL IS THE ONE THAT FLIPS SIG TO LOCKED WHEN IT NEXT
+      *    REWRITES master.txt.
+       01 WS-FAILCOUNT-FS PIC XX.
+       01 WS-FC-EOF PIC X VALUE 'N'.
+       01 WS-FC-FOUND PIC X VALUE 'N'.
+       01 WS-LOGIN-RESULT PIC X.
+       01 WS-FAILCOUNT-OLD-NAME PIC X(30) VALUE "failcount.txt".
+       01 WS-FAILCOUNT-NEW-NAME PIC X(30) VALUE "failcount.txt.new".
+
+      *    CONFIGURABLE DAILY CUMULATIVE WITHDRAWAL/TRANSFER CEILING,
+      *    LOADED FROM wlimit.txt. APPLIES ACROSS EVERY CONFIGURED
+      *    TERMINAL COMBINED, NOT PER-ATM.
+       01 WS-LIMIT-FS PIC XX.
+       01 WS-DAILY-LIMIT PIC 9(6)V9(2) VALUE 999999.99.
+       01 WS-WITHDRAWN-TODAY PIC S9(9)V9(2) VALUE 0.
+
 
        PROCEDURE DIVISION.
-       
+
        MAIN-PARAGRAPH.
-           OPEN OUTPUT TRANS711-FILE.
-           OPEN OUTPUT TRANS713-FILE.
+           PERFORM LOAD-ATM-TABLE.
+           PERFORM LOAD-LIMIT.
+           PERFORM CHECK-UNCONSUMED-TXNS.
            DISPLAY "##############################################".
            DISPLAY "##         Gringotts Wizarding Bank         ##".
            DISPLAY "##                 Welcome                  ##".
            DISPLAY "##############################################".
            GO TO ATM-PROMPT.
 
+       LOAD-ATM-TABLE.
+           MOVE 0 TO WS-ATM-COUNT.
+           OPEN INPUT ATM-LIST-FILE.
+           IF WS-ATMLIST-FS NOT = "00" THEN
+           DISPLAY "=> ATM CONFIGURATION FILE atmlist.txt NOT FOUND"
+           STOP RUN
+           END-IF.
+           MOVE 'N' TO WS-ATM-EOF.
+           PERFORM LOAD-ATM-ENTRY UNTIL WS-ATM-EOF = 'Y'.
+           CLOSE ATM-LIST-FILE.
+
+       LOAD-ATM-ENTRY.
+           READ ATM-LIST-FILE AT END MOVE 'Y' TO WS-ATM-EOF.
+           IF WS-ATM-EOF NOT = 'Y' THEN
+           IF WS-ATM-COUNT >= 20 THEN
+           DISPLAY "=> WARNING: atmlist.txt EXCEEDS 20 TERMINALS"
+           DISPLAY "=> REMAINING ENTRIES IGNORED"
+           MOVE 'Y' TO WS-ATM-EOF
+           ELSE
+           ADD 1 TO WS-ATM-COUNT
+           MOVE ATM-ID-IN TO ATM-ID(WS-ATM-COUNT)
+           MOVE ATM-FILE-IN TO ATM-FILE(WS-ATM-COUNT)
+           END-IF
+           END-IF.
+
+       LOAD-LIMIT.
+      *    ABSENCE OF wlimit.txt LEAVES THE DEFAULT (EFFECTIVELY
+      *    UNLIMITED) CEILING IN PLACE.
+           OPEN INPUT LIMIT-FILE.
+           IF WS-LIMIT-FS = "00" THEN
+           READ LIMIT-FILE
+               AT END CONTINUE
+               NOT AT END MOVE DAILY-LIMIT-IN TO WS-DAILY-LIMIT
+           END-READ
+           CLOSE LIMIT-FILE
+           END-IF.
+
+       CHECK-UNCONSUMED-TXNS.
+      *    REFUSE TO OPEN FOR BUSINESS IF CENTRAL HAS NOT YET
+      *    ARCHIVED THE PREVIOUS BATCH'S TRANSACTION FILES.
+           MOVE 'N' TO WS-UNCONSUMED-FLAG.
+           MOVE 1 TO WS-CHECK-IX.
+           PERFORM CHECK-ONE-TERMINAL UNTIL WS-CHECK-IX > WS-ATM-COUNT.
+           IF WS-UNCONSUMED-FLAG = 'Y' THEN
+           DISPLAY "##############################################"
+           DISPLAY "## PREVIOUS DAY'S TRANSACTIONS HAVE NOT BEEN ##"
+           DISPLAY "## PROCESSED BY CENTRAL YET. ATM REFUSES TO  ##"
+           DISPLAY "## OPEN FOR BUSINESS. RUN CENTRAL FIRST.     ##"
+           DISPLAY "##############################################"
+           STOP RUN
+           END-IF.
+
+       CHECK-ONE-TERMINAL.
+           MOVE ATM-FILE(WS-CHECK-IX) TO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FS = "00" THEN
+           READ TRANS-FILE
+               AT END CONTINUE
+               NOT AT END MOVE 'Y' TO WS-UNCONSUMED-FLAG
+           END-READ
+           CLOSE TRANS-FILE
+           END-IF.
+           ADD 1 TO WS-CHECK-IX.
+
        ATM-PROMPT.
-           DISPLAY "=> PLEASE CHOOSE THE ATM".
-           DISPLAY "=> PRESS 1 FOR ATM 711".
-           DISPLAY "=> PRESS 2 FOR ATM 713".
-       
+           DISPLAY "=> PLEASE ENTER YOUR ATM TERMINAL ID".
+           MOVE 1 TO WS-ATM-IX.
+           PERFORM DISPLAY-ATM-ENTRY UNTIL WS-ATM-IX > WS-ATM-COUNT.
+
            ACCEPT ATM-INPUT FROM SYSIN
 
-           IF ATM-INPUT NOT = 1 AND ATM-INPUT NOT = 2 THEN 
+           PERFORM FIND-ATM.
+           IF WS-FOUND-ATM NOT = 'Y' THEN
            DISPLAY "=> INVALID INPUT"
            GO TO ATM-PROMPT
            END-IF.
-       
+
            GO TO ACC-PWD-PROMPT.
 
+       DISPLAY-ATM-ENTRY.
+           DISPLAY "=> PRESS " ATM-ID(WS-ATM-IX) " FOR ATM "
+               ATM-ID(WS-ATM-IX).
+           ADD 1 TO WS-ATM-IX.
+
+       FIND-ATM.
+           MOVE 'N' TO WS-FOUND-ATM.
+           MOVE 1 TO WS-ATM-IX.
+           PERFORM FIND-ATM-STEP
+               UNTIL WS-ATM-IX > WS-ATM-COUNT OR WS-FOUND-ATM = 'Y'.
+
+       FIND-ATM-STEP.
+           IF ATM-ID(WS-ATM-IX) = ATM-INPUT THEN
+           MOVE 'Y' TO WS-FOUND-ATM
+           MOVE ATM-FILE(WS-ATM-IX) TO WS-TRANS-FILENAME
+           ELSE
+           ADD 1 TO WS-ATM-IX
+           END-IF.
+
        ACC-PWD-PROMPT.
            DISPLAY "=> ACCOUNT"
            ACCEPT ACC-INPUT FROM SYSIN
            DISPLAY "=> PASSWORD"
            ACCEPT PWD-INPUT FROM SYSIN
            OPEN INPUT MASTER-FILE.
-           GO TO USER-AUTH.                                                 
-       
+           GO TO USER-AUTH.
+
        USER-AUTH.
-           READ MASTER-FILE AT END 
+           READ MASTER-FILE AT END
            DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
            CLOSE MASTER-FILE
+           PERFORM LOG-FAILED-LOGIN
            GO TO ACC-PWD-PROMPT.
 
-           IF ACC = ACC-INPUT AND PWD = PWD-INPUT THEN 
+           IF ACC = ACC-INPUT AND PWD = PWD-INPUT THEN
            CLOSE MASTER-FILE
+           MOVE 'S' TO WS-LOGIN-RESULT
+           PERFORM UPDATE-FAILCOUNT
+           IF SIG = 'L' THEN
+           DISPLAY "=> ACCOUNT LOCKED DUE TO REPEATED FAILED LOGINS"
+           GO TO ATM-PROMPT
+           END-IF
+           IF SIG = 'F' THEN
+           DISPLAY "=> ACCOUNT FROZEN DUE TO OVERDRAFT"
+           GO TO ATM-PROMPT
+           END-IF
            IF SIG = '-' THEN
            DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT"
            GO TO ATM-PROMPT
            END-IF
+           IF SIG = 'C' THEN
+           DISPLAY "=> ACCOUNT CLOSED"
+           GO TO ATM-PROMPT
+           END-IF
            GO TO SERVICE-PROMPT
            END-IF.
 
@@ -103,7 +291,7 @@
            DISPLAY "=> PRESS D FOR DEPOSIT"
            DISPLAY "=> PRESS W FOR WITHDRAWAL"
            DISPLAY "=> PRESS T FOR TRANSFER"
-       
+
            ACCEPT SERVICE-INPUT FROM SYSIN
 
            IF SERVICE-INPUT = "D" THEN GO TO DEPOSIT-HANDLER
@@ -114,7 +302,7 @@
 
            IF SERVICE-INPUT = "T" THEN GO TO TRANSFER-HANDLER
            END-IF.
-           
+
            DISPLAY "=> INVALID INPUT".
            GO TO SERVICE-PROMPT.
 
@@ -126,24 +314,10 @@
            DISPLAY "INCORRECT AMOUNT"
            GO TO DEPOSIT-HANDLER
            END-IF.
-           
-           IF ATM-INPUT = 1 THEN
-           SET ACC-711 TO ACC-INPUT
-           MOVE "D" TO OP-711
-           SET AMT-711 TO AMT-INTEGER
-           SET TS-711 TO TXN-TIMESTAMP
-           WRITE TRANS711-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
-           END-IF.
 
-           IF ATM-INPUT = 2 THEN
-           SET ACC-713 TO ACC-INPUT
-           MOVE "D" TO OP-713
-           SET AMT-713 TO AMT-INTEGER
-           SET TS-713 TO TXN-TIMESTAMP
-           WRITE TRANS713-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
-           END-IF.
+           MOVE ACC-INPUT TO WS-WRITE-ACC.
+           MOVE "D" TO WS-WRITE-OP.
+           PERFORM WRITE-TXN-RECORD.
 
            GO TO CONTINUE-PROMPT.
 
@@ -156,54 +330,63 @@
            GO TO DEPOSIT-HANDLER
            END-IF.
 
-           IF BAL < AMT-INPUT THEN
+           PERFORM COMPUTE-AVAILABLE-BAL.
+
+           IF WS-AVAILABLE-BAL < AMT-INPUT THEN
            DISPLAY "=> INSUFFICIENT BALANCE"
            GO TO WITHDRAWAL-HANDLER
            END-IF.
 
-           IF ATM-INPUT = 1 THEN
-           SET ACC-711 TO ACC-INPUT
-           MOVE "W" TO OP-711
-           SET AMT-711 TO AMT-INTEGER
-           SET TS-711 TO TXN-TIMESTAMP
-           WRITE TRANS711-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
+           IF WS-WITHDRAWN-TODAY + AMT-INPUT > WS-DAILY-LIMIT THEN
+           DISPLAY "=> DAILY WITHDRAWAL/TRANSFER LIMIT EXCEEDED"
+           GO TO WITHDRAWAL-HANDLER
            END-IF.
 
-           IF ATM-INPUT = 2 THEN
-           SET ACC-713 TO ACC-INPUT
-           MOVE "W" TO OP-713
-           SET AMT-713 TO AMT-INTEGER
-           SET TS-713 TO TXN-TIMESTAMP
-           WRITE TRANS713-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
-           END-IF.
+           MOVE ACC-INPUT TO WS-WRITE-ACC.
+           MOVE "W" TO WS-WRITE-OP.
+           PERFORM WRITE-TXN-RECORD.
 
            GO TO CONTINUE-PROMPT.
 
        TRANSFER-HANDLER.
-           DISPLAY "=> TARGET ACCOUNT"  
-           ACCEPT TARGET-ACC-INPUT FROM SYSIN.        
+           DISPLAY "=> TARGET ACCOUNT"
+           ACCEPT TARGET-ACC-INPUT FROM SYSIN.
            OPEN INPUT MASTER-FILE.
            GO TO VALIDATE-TARGET-ACC.
-       
+
        VALIDATE-TARGET-ACC.
-           READ MASTER-FILE AT END 
+           READ MASTER-FILE AT END
            DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
            CLOSE MASTER-FILE
            GO TO TRANSFER-HANDLER.
 
            IF TARGET-ACC-INPUT = ACC THEN
-           CLOSE MASTER-FILE 
+           CLOSE MASTER-FILE
            IF TARGET-ACC-INPUT = ACC-INPUT THEN
            DISPLAY "=> YOU CANNOT TRANSFER TO YOURSELF"
            GO TO TRANSFER-HANDLER
            END-IF
+           IF SIG = 'F' THEN
+           DISPLAY "=> TARGET ACCOUNT IS FROZEN"
+           GO TO TRANSFER-HANDLER
+           END-IF
+           IF SIG = '-' THEN
+           DISPLAY "=> TARGET ACCOUNT HAS A NEGATIVE BALANCE"
+           GO TO TRANSFER-HANDLER
+           END-IF
+           IF SIG = 'C' THEN
+           DISPLAY "=> TARGET ACCOUNT IS CLOSED"
+           GO TO TRANSFER-HANDLER
+           END-IF
+           IF SIG = 'L' THEN
+           DISPLAY "=> TARGET ACCOUNT IS LOCKED"
+           GO TO TRANSFER-HANDLER
+           END-IF
            GO TO TRANSFER-AMOUNT-PROMPT
            END-IF.
 
            GO TO VALIDATE-TARGET-ACC.
-        
+
        TRANSFER-AMOUNT-PROMPT.
            DISPLAY "=> AMOUNT"
            ACCEPT AMT-INPUT FROM SYSIN
@@ -214,68 +397,161 @@
            END-IF.
            OPEN INPUT MASTER-FILE.
            GO TO VALIDATE-SENDER-BALANCE.
-       
+
        VALIDATE-SENDER-BALANCE.
            READ MASTER-FILE
-                                                                        
+
            IF ACC = ACC-INPUT THEN
            CLOSE MASTER-FILE
-           IF BAL < AMT-INPUT THEN
+           PERFORM COMPUTE-AVAILABLE-BAL
+           IF WS-AVAILABLE-BAL < AMT-INPUT THEN
            DISPLAY "=> INSUFFICIENT BALANCE"
            GO TO TRANSFER-AMOUNT-PROMPT
            END-IF
+           IF WS-WITHDRAWN-TODAY + AMT-INPUT > WS-DAILY-LIMIT THEN
+           DISPLAY "=> DAILY WITHDRAWAL/TRANSFER LIMIT EXCEEDED"
+           GO TO TRANSFER-AMOUNT-PROMPT
+           END-IF
            GO TO RECORD-TRANSFER-TXN
            END-IF.
 
            GO TO VALIDATE-SENDER-BALANCE.
 
-       RECORD-TRANSFER-TXN.
-           IF ATM-INPUT = 1 THEN
-           SET ACC-711 TO ACC-INPUT
-           MOVE "W" TO OP-711
-           SET AMT-711 TO AMT-INTEGER
-           SET TS-711 TO TXN-TIMESTAMP
-           WRITE TRANS711-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
-           SET ACC-711 TO TARGET-ACC-INPUT
-           MOVE "D" TO OP-711
-           SET AMT-711 TO AMT-INTEGER
-           SET TS-711 TO TXN-TIMESTAMP
-           WRITE TRANS711-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
+       COMPUTE-AVAILABLE-BAL.
+      *    NET OUT TODAY'S ALREADY-WRITTEN 'D'/'W' RECORDS FOR
+      *    ACC-INPUT, ACROSS EVERY CONFIGURED TERMINAL, SO THE
+      *    BALANCE CHECK REFLECTS THE RUNNING BALANCE INSTEAD OF
+      *    THE STALE MASTER BAL READ AT LOGIN.
+           MOVE 0 TO WS-NET-TODAY.
+           MOVE 0 TO WS-WITHDRAWN-TODAY.
+           MOVE WS-TRANS-FILENAME TO WS-SAVED-FILENAME.
+           MOVE 1 TO WS-SCAN-IX.
+           PERFORM SCAN-ONE-TERMINAL UNTIL WS-SCAN-IX > WS-ATM-COUNT.
+           MOVE WS-SAVED-FILENAME TO WS-TRANS-FILENAME.
+           COMPUTE WS-AVAILABLE-BAL = BAL + WS-NET-TODAY.
+
+       SCAN-ONE-TERMINAL.
+           MOVE ATM-FILE(WS-SCAN-IX) TO WS-TRANS-FILENAME.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FS = "00" THEN
+           MOVE 'N' TO WS-SCAN-EOF
+           PERFORM SCAN-ONE-RECORD UNTIL WS-SCAN-EOF = 'Y'
+           CLOSE TRANS-FILE
            END-IF.
+           ADD 1 TO WS-SCAN-IX.
 
-           IF ATM-INPUT = 2 THEN
-           SET ACC-713 TO ACC-INPUT
-           MOVE "W" TO OP-713
-           SET AMT-713 TO AMT-INTEGER
-           SET TS-713 TO TXN-TIMESTAMP
-           WRITE TRANS713-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
-           SET ACC-713 TO TARGET-ACC-INPUT
-           MOVE "D" TO OP-713
-           SET AMT-713 TO AMT-INTEGER
-           SET TS-713 TO TXN-TIMESTAMP
-           WRITE TRANS713-RECORD
-           COMPUTE TXN-TIMESTAMP = TXN-TIMESTAMP + 1
+       SCAN-ONE-RECORD.
+           READ TRANS-FILE AT END MOVE 'Y' TO WS-SCAN-EOF.
+           IF WS-SCAN-EOF NOT = 'Y' AND ACC-T = ACC-INPUT THEN
+           COMPUTE WS-TXN-DOLLARS = AMT-T / 100
+           IF OP-T = 'D' THEN
+           ADD WS-TXN-DOLLARS TO WS-NET-TODAY
+           ELSE
+           SUBTRACT WS-TXN-DOLLARS FROM WS-NET-TODAY
+           ADD WS-TXN-DOLLARS TO WS-WITHDRAWN-TODAY
+           END-IF
            END-IF.
 
+       RECORD-TRANSFER-TXN.
+           MOVE ACC-INPUT TO WS-WRITE-ACC.
+           MOVE "W" TO WS-WRITE-OP.
+           PERFORM WRITE-TXN-RECORD.
+           MOVE TARGET-ACC-INPUT TO WS-WRITE-ACC.
+           MOVE "D" TO WS-WRITE-OP.
+           PERFORM WRITE-TXN-RECORD.
+
            GO TO CONTINUE-PROMPT.
 
+       WRITE-TXN-RECORD.
+           SET ACC-T TO WS-WRITE-ACC.
+           MOVE WS-WRITE-OP TO OP-T.
+           SET AMT-T TO AMT-INTEGER.
+           MOVE ATM-INPUT TO TERM-T.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO TS-DATE-T.
+           MOVE WS-CURRENT-DATETIME(9:6) TO TS-TIME-T.
+           OPEN EXTEND TRANS-FILE.
+           IF WS-TRANS-FS = "35" THEN
+           OPEN OUTPUT TRANS-FILE
+           END-IF.
+           WRITE TRANS-RECORD.
+           IF WS-TRANS-FS NOT = "00" THEN
+           DISPLAY "=> WARNING: TRANSACTION NOT RECORDED - "
+               WS-WRITE-ACC
+           END-IF.
+           CLOSE TRANS-FILE.
+
        CONTINUE-PROMPT.
            DISPLAY "=> CONTINUE?".
            DISPLAY "=> N FOR NO".
            DISPLAY "=> Y FOR YES".
            ACCEPT CONTINUE-INPUT FROM SYSIN.
            IF CONTINUE-INPUT = "N" THEN
-           CLOSE TRANS711-FILE
-           CLOSE TRANS713-FILE
            STOP RUN
            END-IF.
-           
+
            IF CONTINUE-INPUT = "Y" THEN
            GO TO ATM-PROMPT
-           END-IF. 
+           END-IF.
 
-           DISPLAY "=> INVALID INPUT".                 
+           DISPLAY "=> INVALID INPUT".
            GO TO CONTINUE-PROMPT.
+
+       LOG-FAILED-LOGIN.
+      *    STANDING SECURITY AUDIT TRAIL. NEVER REWRITTEN, ONLY
+      *    APPENDED TO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE SPACES TO SECURITY-LOG-RECORD.
+           MOVE ACC-INPUT TO ACC-LOG.
+           MOVE ATM-INPUT TO ATM-LOG.
+           MOVE WS-CURRENT-DATETIME(1:8) TO TS-DATE-LOG.
+           MOVE WS-CURRENT-DATETIME(9:6) TO TS-TIME-LOG.
+           OPEN EXTEND SECURITY-LOG-FILE.
+           IF WS-SECLOG-FS = "35" THEN
+           OPEN OUTPUT SECURITY-LOG-FILE
+           END-IF.
+           WRITE SECURITY-LOG-RECORD.
+           CLOSE SECURITY-LOG-FILE.
+
+           MOVE 'F' TO WS-LOGIN-RESULT.
+           PERFORM UPDATE-FAILCOUNT.
+
+       UPDATE-FAILCOUNT.
+      *    A SUCCESSFUL LOGIN DROPS THE ACCOUNT'S ROW FROM
+      *    failcount.txt (ABSENCE MEANS ZERO); A FAILED LOGIN
+      *    ADDS OR BUMPS IT. CENTRAL LOCKS THE ACCOUNT ONCE THE
+      *    COUNT REACHES FIVE.
+           MOVE 'N' TO WS-FC-FOUND.
+           MOVE 'N' TO WS-FC-EOF.
+           OPEN INPUT FAILCOUNT-FILE.
+           OPEN OUTPUT NEW-FAILCOUNT-FILE.
+           IF WS-FAILCOUNT-FS = "00" THEN
+           PERFORM COPY-FAILCOUNT-RECORD UNTIL WS-FC-EOF = 'Y'
+           END-IF.
+           IF WS-FC-FOUND NOT = 'Y' AND WS-LOGIN-RESULT = 'F' THEN
+           MOVE SPACES TO NEW-FAILCOUNT-RECORD
+           MOVE ACC-INPUT TO ACC-FC-NEW
+           MOVE 1 TO COUNT-FC-NEW
+           WRITE NEW-FAILCOUNT-RECORD
+           END-IF.
+           CLOSE FAILCOUNT-FILE.
+           CLOSE NEW-FAILCOUNT-FILE.
+           CALL "CBL_RENAME_FILE" USING WS-FAILCOUNT-NEW-NAME
+               WS-FAILCOUNT-OLD-NAME.
+
+       COPY-FAILCOUNT-RECORD.
+           READ FAILCOUNT-FILE AT END MOVE 'Y' TO WS-FC-EOF.
+           IF WS-FC-EOF NOT = 'Y' THEN
+           MOVE SPACES TO NEW-FAILCOUNT-RECORD
+           MOVE ACC-FC TO ACC-FC-NEW
+           MOVE COUNT-FC TO COUNT-FC-NEW
+           IF ACC-FC = ACC-INPUT THEN
+           MOVE 'Y' TO WS-FC-FOUND
+           IF WS-LOGIN-RESULT = 'F' THEN
+           ADD 1 TO COUNT-FC-NEW
+           WRITE NEW-FAILCOUNT-RECORD
+           END-IF
+           ELSE
+           WRITE NEW-FAILCOUNT-RECORD
+           END-IF
+           END-IF.
